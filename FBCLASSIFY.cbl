@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "FBCLASSIFY".
+
+      *---------------------------------------------------------
+      * Change history
+      * ----------------------------------------------------------
+      * 2026-08-08  New subprogram: classify a number against the
+      *             divisor/label rules on RULEFILE so fizzbuzz_1-100
+      *             and fizzbuzz_userinput share one rule engine and
+      *             new rules (e.g. 7 = "Bazz") are added by updating
+      *             RULEFILE, not by changing either program.
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RULE-FILE ASSIGN TO "RULEFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RULE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RULE-FILE
+           RECORDING MODE IS F.
+       01  RULE-RECORD.
+           05 RULE-DIVISOR           PIC 9(3).
+           05 RULE-LABEL             PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RULE-STATUS            PIC X(2).
+           88 WS-RULE-FILE-FOUND    VALUE "00".
+           88 WS-RULE-FILE-EOF      VALUE "10".
+
+       01 WS-RULES-LOADED-SWITCH    PIC X VALUE "N".
+           88 WS-RULES-LOADED       VALUE "Y".
+
+       01 WS-RULE-COUNT             PIC 9(3) VALUE 0.
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 50 TIMES INDEXED BY RULE-IDX.
+               10 WS-RULE-DIVISOR   PIC 9(3).
+               10 WS-RULE-LABEL     PIC X(10).
+
+       01 WS-RESULT-LEN             PIC 9(4).
+
+       LINKAGE SECTION.
+       01 LS-NUM                    PIC 9(38).
+       01 LS-RESULT                 PIC X(75).
+
+       PROCEDURE DIVISION USING LS-NUM LS-RESULT.
+       0000-MAIN.
+           IF NOT WS-RULES-LOADED THEN
+               PERFORM 1000-LOAD-RULES
+               SET WS-RULES-LOADED TO TRUE
+           END-IF.
+
+           PERFORM 2000-BUILD-RESULT.
+
+           GOBACK.
+
+       1000-LOAD-RULES.
+      *    No RULEFILE supplied -> fall back to the classic
+      *    3=Fizz / 5=Buzz rules so existing runs are unaffected.
+           OPEN INPUT RULE-FILE.
+           IF WS-RULE-FILE-FOUND THEN
+               PERFORM UNTIL WS-RULE-FILE-EOF
+                   READ RULE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-RULE-COUNT >= 50 THEN
+                               DISPLAY "FBCLASSIFY: RULEFILE has more "
+                                   "than 50 rules - rows beyond 50 "
+                                   "ignored"
+                           ELSE
+                               IF RULE-DIVISOR = 0 THEN
+                                   DISPLAY "FBCLASSIFY: RULEFILE row "
+                                       "with divisor 0 ignored - "
+                                       "label " RULE-LABEL
+                               ELSE
+                                   ADD 1 TO WS-RULE-COUNT
+                                   MOVE RULE-DIVISOR
+                                       TO WS-RULE-DIVISOR
+                                           (WS-RULE-COUNT)
+                                   MOVE RULE-LABEL
+                                       TO WS-RULE-LABEL
+                                           (WS-RULE-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RULE-FILE
+           ELSE
+               MOVE 2 TO WS-RULE-COUNT
+               MOVE 3 TO WS-RULE-DIVISOR (1)
+               MOVE "Fizz" TO WS-RULE-LABEL (1)
+               MOVE 5 TO WS-RULE-DIVISOR (2)
+               MOVE "Buzz" TO WS-RULE-LABEL (2)
+           END-IF.
+
+       2000-BUILD-RESULT.
+           MOVE SPACE TO LS-RESULT.
+           MOVE 1 TO WS-RESULT-LEN.
+           PERFORM VARYING RULE-IDX FROM 1 BY 1
+                   UNTIL RULE-IDX > WS-RULE-COUNT
+               IF FUNCTION MOD (LS-NUM WS-RULE-DIVISOR (RULE-IDX)) = 0
+               THEN
+                   STRING FUNCTION TRIM (WS-RULE-LABEL (RULE-IDX))
+                       DELIMITED BY SIZE
+                       INTO LS-RESULT
+                       WITH POINTER WS-RESULT-LEN
+                   ON OVERFLOW
+                       DISPLAY "FBCLASSIFY: matched labels exceed "
+                           "75 characters - result truncated"
+                   END-STRING
+               END-IF
+           END-PERFORM.
