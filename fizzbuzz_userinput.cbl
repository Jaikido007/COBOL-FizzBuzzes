@@ -1,18 +1,181 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "Fizzbuzz".
 
+      *---------------------------------------------------------
+      * Change history
+      * ----------------------------------------------------------
+      * 2026-08-08  Loop the ACCEPT so several numbers can be
+      *             checked per invocation; quit on 0 or 9999.
+      * 2026-08-08  Validate the ACCEPT is numeric before
+      *             classifying it; re-prompt on a bad entry.
+      * 2026-08-08  Add a batch mode that classifies every number
+      *             on the TRANSIN transaction file unattended,
+      *             used automatically when that file is present.
+      * 2026-08-08  Classify through the shared FBCLASSIFY rule
+      *             engine (RULEFILE) instead of a hardcoded 15/3/5
+      *             check, so new divisor/label rules don't require
+      *             a recompile.
+      * 2026-08-08  Log every interactive entry and its result to
+      *             AUDITLOG, with a date/time stamp, for compliance
+      *             review after the session closes.
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD             PIC X(38).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LINE               PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 Num PIC 9(38).
+       01 WS-INPUT                 PIC X(38).
+       01 Num                      PIC 9(38).
+       01 WS-QUIT-SWITCH           PIC X VALUE "N".
+           88 WS-QUIT              VALUE "Y".
+
+       01 WS-SENTINEL-1            PIC 9(38) VALUE 0.
+       01 WS-SENTINEL-2            PIC 9(38) VALUE 9999.
+
+       01 WS-VALID-SWITCH          PIC X VALUE "N".
+           88 WS-VALID-ENTRY       VALUE "Y".
+           88 WS-NOT-VALID-ENTRY   VALUE "N".
+
+       01 WS-DECIMAL-COUNT         PIC 9(2).
+
+       01 WS-TRANS-STATUS          PIC X(2).
+           88 WS-TRANS-FILE-FOUND  VALUE "00".
+           88 WS-TRANS-FILE-EOF    VALUE "10".
+
+       01 WS-CLASSIFY-NUM          PIC 9(38).
+       01 WS-CLASSIFY-RESULT       PIC X(75).
+
+       01 WS-AUDIT-STATUS          PIC X(2).
+       01 WS-AUDIT-TIMESTAMP.
+           05 WS-AUDIT-DATE        PIC X(8).
+           05 WS-AUDIT-TIME        PIC X(8).
+
+       01 WS-AUDIT-DETAIL.
+           05 AUD-DATE              PIC X(8).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-TIME              PIC X(8).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-ENTERED           PIC X(38).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 AUD-RESULT            PIC X(75).
 
        PROCEDURE DIVISION.
-               DISPLAY "Pick a number: " WITH NO ADVANCING.
-               ACCEPT Num
-               IF FUNCTION MOD (Num 15) = 0 THEN DISPLAY "FizzBuzz"
-               ELSE IF FUNCTION MOD (Num 3) = 0 THEN DISPLAY "Fizz"
-               ELSE IF FUNCTION MOD (Num 5) = 0 THEN DISPLAY "Buzz"
-               ELSE DISPLAY Num
-               END-IF.
-     
+       0000-MAIN.
+      *    TRANSIN present -> unattended batch run over the list.
+      *    TRANSIN absent  -> the usual interactive session.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FILE-FOUND THEN
+               PERFORM 3000-BATCH-MODE
+               CLOSE TRANS-FILE
+           ELSE
+               PERFORM 5000-OPEN-AUDIT-LOG
+               PERFORM UNTIL WS-QUIT
+                   PERFORM 1000-GET-NUMBER
+                   IF NOT WS-QUIT THEN
+                       PERFORM 2000-CLASSIFY
+                       PERFORM 5100-WRITE-AUDIT-ENTRY
+                   END-IF
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+
            STOP RUN.
-             
\ No newline at end of file
+
+       1000-GET-NUMBER.
+      *    Keep re-prompting until a valid whole number (or the
+      *    quit sentinel) is entered.
+           SET WS-NOT-VALID-ENTRY TO TRUE.
+           PERFORM UNTIL WS-VALID-ENTRY
+               DISPLAY "Pick a number (0 or 9999 to quit): "
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT
+               PERFORM 1100-VALIDATE-ENTRY
+               IF WS-VALID-ENTRY THEN
+                   MOVE FUNCTION NUMVAL (WS-INPUT) TO Num
+                   IF Num = WS-SENTINEL-1 OR Num = WS-SENTINEL-2 THEN
+                       SET WS-QUIT TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid entry - enter a whole number."
+               END-IF
+           END-PERFORM.
+
+       1100-VALIDATE-ENTRY.
+      *    TEST-NUMVAL alone accepts decimals (e.g. 12.5); reject
+      *    anything with a decimal point so only whole numbers pass,
+      *    matching the re-prompt's own wording.
+           SET WS-NOT-VALID-ENTRY TO TRUE.
+           MOVE 0 TO WS-DECIMAL-COUNT.
+           IF FUNCTION TEST-NUMVAL (WS-INPUT) = 0 THEN
+               INSPECT WS-INPUT TALLYING WS-DECIMAL-COUNT
+                   FOR ALL "."
+               IF WS-DECIMAL-COUNT = 0 THEN
+                   SET WS-VALID-ENTRY TO TRUE
+               END-IF
+           END-IF.
+
+       2000-CLASSIFY.
+           MOVE Num TO WS-CLASSIFY-NUM.
+           CALL "FBCLASSIFY" USING WS-CLASSIFY-NUM WS-CLASSIFY-RESULT.
+           IF WS-CLASSIFY-RESULT = SPACE THEN
+               DISPLAY Num
+           ELSE
+               DISPLAY FUNCTION TRIM (WS-CLASSIFY-RESULT)
+           END-IF.
+
+       5000-OPEN-AUDIT-LOG.
+      *    Append to AUDITLOG across sessions for the compliance
+      *    trail; start a fresh dataset if none exists yet.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       5100-WRITE-AUDIT-ENTRY.
+           ACCEPT WS-AUDIT-DATE FROM DATE.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-AUDIT-DATE TO AUD-DATE.
+           MOVE WS-AUDIT-TIME TO AUD-TIME.
+           MOVE FUNCTION TRIM (WS-INPUT) TO AUD-ENTERED.
+           IF WS-CLASSIFY-RESULT = SPACE THEN
+               MOVE FUNCTION TRIM (WS-INPUT) TO AUD-RESULT
+           ELSE
+               MOVE FUNCTION TRIM (WS-CLASSIFY-RESULT) TO AUD-RESULT
+           END-IF.
+           MOVE WS-AUDIT-DETAIL TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
+
+       3000-BATCH-MODE.
+      *    One number per TRANSIN record; bad records are flagged
+      *    and skipped rather than stopping the whole run.
+           PERFORM UNTIL WS-TRANS-FILE-EOF
+               READ TRANS-FILE INTO WS-INPUT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1100-VALIDATE-ENTRY
+                       IF WS-VALID-ENTRY THEN
+                           MOVE FUNCTION NUMVAL (WS-INPUT) TO Num
+                           PERFORM 2000-CLASSIFY
+                       ELSE
+                           DISPLAY "Invalid transaction: " WS-INPUT
+                       END-IF
+               END-READ
+           END-PERFORM.
