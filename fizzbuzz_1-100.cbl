@@ -1,17 +1,279 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "Fizzbuzz".
 
+      *---------------------------------------------------------
+      * Change history
+      * ----------------------------------------------------------
+      * 2026-08-08  Write results to a print dataset (RPTOUT)
+      *             instead of DISPLAY, with a dated header.
+      * 2026-08-08  Drive the start/end/step range from a CTLCARD
+      *             control record instead of a hardcoded 1-100.
+      * 2026-08-08  Tally Fizz/Buzz/FizzBuzz/plain counts and print
+      *             a trailer summary line at the end of the run.
+      * 2026-08-08  Checkpoint the last completed Num (and running
+      *             totals) to CKPTFILE so a large range can resume
+      *             after an abend instead of reprocessing from the
+      *             start of the range.
+      * 2026-08-08  Classify each Num through the FBCLASSIFY rule
+      *             engine (RULEFILE) instead of a hardcoded 15/3/5
+      *             check, so new divisor/label rules don't require
+      *             a recompile.
+      *---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT OPTIONAL CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                PIC X(80).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05 CTL-START             PIC 9(9).
+           05 CTL-END               PIC 9(9).
+           05 CTL-STEP              PIC 9(5).
+           05 CTL-CKPT-INTERVAL     PIC 9(5).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05 CKPT-LAST-NUM         PIC 9(9).
+           05 CKPT-FIZZ-COUNT       PIC 9(9).
+           05 CKPT-BUZZ-COUNT       PIC 9(9).
+           05 CKPT-FIZZBUZZ-COUNT   PIC 9(9).
+           05 CKPT-OTHER-COUNT      PIC 9(9).
+           05 CKPT-PLAIN-COUNT      PIC 9(9).
+
        WORKING-STORAGE SECTION.
-       01 Num PIC 9(3).
+       01 Num PIC 9(9).
+
+       01 WS-RPT-STATUS            PIC X(2).
+       01 WS-CTL-STATUS            PIC X(2).
+       01 WS-RANGE-START           PIC 9(9) VALUE 1.
+       01 WS-RANGE-END             PIC 9(9) VALUE 100.
+       01 WS-RANGE-STEP            PIC 9(5) VALUE 1.
+       01 WS-CKPT-INTERVAL         PIC 9(5) VALUE 100.
+
+       01 WS-CKPT-STATUS           PIC X(2).
+           88 WS-CKPT-FILE-EOF     VALUE "10".
+       01 WS-CKPT-LAST-NUM         PIC 9(9).
+       01 WS-RESUME-SWITCH         PIC X VALUE "N".
+           88 WS-RESUMING          VALUE "Y".
+
+       01 WS-FRESH-FILE-SWITCH     PIC X VALUE "Y".
+           88 WS-FRESH-REPORT-FILE VALUE "Y".
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YY            PIC 9(2).
+           05 WS-RUN-MM            PIC 9(2).
+           05 WS-RUN-DD            PIC 9(2).
+
+       01 WS-RUN-TIME              PIC X(8).
+
+       01 WS-RUN-ID                PIC X(8) VALUE "FIZZBUZZ".
+
+       01 WS-HEADER-LINE.
+           05 FILLER               PIC X(6)  VALUE "RUN-ID".
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 HDR-RUN-ID           PIC X(8).
+           05 FILLER               PIC X(4)  VALUE SPACE.
+           05 FILLER               PIC X(5)  VALUE "DATE:".
+           05 HDR-DATE             PIC X(8).
+           05 FILLER               PIC X(1)  VALUE SPACE.
+           05 FILLER               PIC X(5)  VALUE "TIME:".
+           05 HDR-TIME             PIC X(8).
+           05 FILLER               PIC X(31) VALUE SPACE.
+
+       01 WS-DETAIL-LINE.
+           05 DTL-NUM              PIC Z(8)9.
+           05 FILLER               PIC X(2)  VALUE SPACE.
+           05 DTL-RESULT           PIC X(69).
+
+       01 WS-FIZZ-COUNT            PIC 9(9) VALUE 0.
+       01 WS-BUZZ-COUNT            PIC 9(9) VALUE 0.
+       01 WS-FIZZBUZZ-COUNT        PIC 9(9) VALUE 0.
+       01 WS-OTHER-COUNT           PIC 9(9) VALUE 0.
+       01 WS-PLAIN-COUNT           PIC 9(9) VALUE 0.
+
+       01 WS-TRAILER-LINE.
+           05 FILLER               PIC X(7)  VALUE "TOTALS ".
+           05 FILLER               PIC X(5)  VALUE "FIZZ:".
+           05 TRL-FIZZ-COUNT       PIC Z(6)9.
+           05 FILLER               PIC X(6)  VALUE " BUZZ:".
+           05 TRL-BUZZ-COUNT       PIC Z(6)9.
+           05 FILLER               PIC X(10) VALUE " FIZZBUZZ:".
+           05 TRL-FIZZBUZZ-COUNT   PIC Z(6)9.
+           05 FILLER               PIC X(7)  VALUE " OTHER:".
+           05 TRL-OTHER-COUNT      PIC Z(6)9.
+           05 FILLER               PIC X(7)  VALUE " PLAIN:".
+           05 TRL-PLAIN-COUNT      PIC Z(6)9.
+
+       01 WS-CLASSIFY-NUM          PIC 9(38).
+       01 WS-CLASSIFY-RESULT       PIC X(75).
+
+       01 WS-CKPT-ITER-COUNT       PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
-           PERFORM VARYING Num FROM 1 BY 1 UNTIL Num > 100
-               IF FUNCTION MOD (Num 15) = 0 THEN DISPLAY "FizzBuzz"
-               ELSE IF FUNCTION MOD (Num 3) = 0 THEN DISPLAY "Fizz"
-               ELSE IF FUNCTION MOD (Num 5) = 0 THEN DISPLAY "Buzz"
-               ELSE DISPLAY Num
-           END-PERFORM.
+       0000-MAIN.
+           PERFORM 1000-READ-CONTROL-CARD.
+           PERFORM 1500-READ-CHECKPOINT.
+
+           IF WS-RESUMING THEN
+      *        A restart normally appends to the report already
+      *        started by the run that abended. If that dataset is
+      *        gone (e.g. reallocated fresh by the JCL), fall back
+      *        to starting a new one.
+               OPEN EXTEND REPORT-FILE
+               IF WS-RPT-STATUS NOT = "00" THEN
+                   OPEN OUTPUT REPORT-FILE
+                   SET WS-FRESH-REPORT-FILE TO TRUE
+               ELSE
+                   MOVE "N" TO WS-FRESH-FILE-SWITCH
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+           IF WS-FRESH-REPORT-FILE THEN
+               ACCEPT WS-RUN-DATE FROM DATE
+               ACCEPT WS-RUN-TIME FROM TIME
+               MOVE WS-RUN-ID TO HDR-RUN-ID
+               STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YY
+                   DELIMITED BY SIZE INTO HDR-DATE
+               STRING WS-RUN-TIME (1:2) ":" WS-RUN-TIME (3:2) ":"
+                   WS-RUN-TIME (5:2) DELIMITED BY SIZE INTO HDR-TIME
+               MOVE WS-HEADER-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+           IF WS-RANGE-START <= WS-RANGE-END THEN
+               PERFORM VARYING Num FROM WS-RANGE-START BY WS-RANGE-STEP
+                       UNTIL Num > WS-RANGE-END
+                   MOVE Num TO DTL-NUM
+                   MOVE Num TO WS-CLASSIFY-NUM
+                   CALL "FBCLASSIFY" USING WS-CLASSIFY-NUM
+                       WS-CLASSIFY-RESULT
+                   IF FUNCTION LENGTH (FUNCTION TRIM
+                           (WS-CLASSIFY-RESULT)) > 69 THEN
+                       DISPLAY "FIZZBUZZ: classification result for "
+                           Num " exceeds print width - truncated"
+                   END-IF
+                   MOVE WS-CLASSIFY-RESULT TO DTL-RESULT
+                   EVALUATE FUNCTION TRIM (WS-CLASSIFY-RESULT)
+                       WHEN "FizzBuzz"
+                           ADD 1 TO WS-FIZZBUZZ-COUNT
+                       WHEN "Fizz"
+                           ADD 1 TO WS-FIZZ-COUNT
+                       WHEN "Buzz"
+                           ADD 1 TO WS-BUZZ-COUNT
+                       WHEN SPACE
+                           ADD 1 TO WS-PLAIN-COUNT
+                       WHEN OTHER
+                           ADD 1 TO WS-OTHER-COUNT
+                   END-EVALUATE
+                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-CKPT-ITER-COUNT
+                   IF FUNCTION MOD (WS-CKPT-ITER-COUNT WS-CKPT-INTERVAL)
+                           = 0 THEN
+                       PERFORM 4000-WRITE-CHECKPOINT
+                   END-IF
+               END-PERFORM
+           END-IF.
 
+           MOVE WS-FIZZ-COUNT     TO TRL-FIZZ-COUNT.
+           MOVE WS-BUZZ-COUNT     TO TRL-BUZZ-COUNT.
+           MOVE WS-FIZZBUZZ-COUNT TO TRL-FIZZBUZZ-COUNT.
+           MOVE WS-OTHER-COUNT    TO TRL-OTHER-COUNT.
+           MOVE WS-PLAIN-COUNT    TO TRL-PLAIN-COUNT.
+           MOVE WS-TRAILER-LINE   TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM 4500-CLEAR-CHECKPOINT.
+
+           CLOSE REPORT-FILE.
            STOP RUN.
-             
\ No newline at end of file
+
+       1000-READ-CONTROL-CARD.
+      *    Defaults to the classic 1-100 / step 1 range when no
+      *    control card is supplied, so existing runs are unaffected.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-STATUS = "00" THEN
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-START TO WS-RANGE-START
+                       MOVE CTL-END   TO WS-RANGE-END
+                       IF CTL-STEP > 0 THEN
+                           MOVE CTL-STEP TO WS-RANGE-STEP
+                       END-IF
+                       IF CTL-CKPT-INTERVAL > 0 THEN
+                           MOVE CTL-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       1500-READ-CHECKPOINT.
+      *    A checkpoint left by a prior abended run resumes just
+      *    past the last completed Num, carrying its totals
+      *    forward; no checkpoint means a fresh start. A MOD-
+      *    allocated CKPTFILE can hold more than one checkpoint
+      *    record by the time a real abend happens, so read to
+      *    end-of-file and keep only the last one written rather
+      *    than assuming the first record read is the latest.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STATUS = "00" THEN
+               PERFORM UNTIL WS-CKPT-FILE-EOF
+                   READ CKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           SET WS-RESUMING TO TRUE
+                           MOVE CKPT-LAST-NUM TO WS-CKPT-LAST-NUM
+                           MOVE CKPT-FIZZ-COUNT     TO WS-FIZZ-COUNT
+                           MOVE CKPT-BUZZ-COUNT     TO WS-BUZZ-COUNT
+                           MOVE CKPT-FIZZBUZZ-COUNT TO WS-FIZZBUZZ-COUNT
+                           MOVE CKPT-OTHER-COUNT    TO WS-OTHER-COUNT
+                           MOVE CKPT-PLAIN-COUNT    TO WS-PLAIN-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+               IF WS-RESUMING THEN
+                   COMPUTE WS-RANGE-START =
+                       WS-CKPT-LAST-NUM + WS-RANGE-STEP
+               END-IF
+           END-IF.
+
+       4000-WRITE-CHECKPOINT.
+           MOVE Num               TO CKPT-LAST-NUM.
+           MOVE WS-FIZZ-COUNT     TO CKPT-FIZZ-COUNT.
+           MOVE WS-BUZZ-COUNT     TO CKPT-BUZZ-COUNT.
+           MOVE WS-FIZZBUZZ-COUNT TO CKPT-FIZZBUZZ-COUNT.
+           MOVE WS-OTHER-COUNT    TO CKPT-OTHER-COUNT.
+           MOVE WS-PLAIN-COUNT    TO CKPT-PLAIN-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       4500-CLEAR-CHECKPOINT.
+      *    Run completed normally - empty CKPTFILE so the next run
+      *    doesn't mistake this run's leftover checkpoint for an
+      *    abend to resume from.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
