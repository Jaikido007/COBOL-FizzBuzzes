@@ -0,0 +1,58 @@
+//FIZZBZ   JOB (ACCTNO),'NIGHTLY FIZZBUZZ RPT',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Nightly run of FIZZBUZZ (fizzbuzz_1-100).  RPTOUT is the
+//* archived print dataset for whoever requested the run;
+//* CTLCARD/RULEFILE drive the range and divisor rules; CKPTFILE
+//* persists across reruns so an abend on a large range resumes
+//* instead of reprocessing from the start.
+//*--------------------------------------------------------------
+//* A leftover ABEND.FLAG means last night's run is still mid-
+//* resume - leave RPTOUT/CKPTFILE alone so STEP010's OPEN EXTEND
+//* picks up where it left off.  No flag means the prior run
+//* finished cleanly (or this is the first run ever), so start
+//* this run's report and checkpoint from empty datasets instead
+//* of carrying the last run's lines and totals into a brand-new
+//* range.
+//*--------------------------------------------------------------
+//IFFRESH  IF (NOT EXISTS PROD.FIZZBUZZ.ABEND.FLAG) THEN
+//FRESH010 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.FIZZBUZZ.RPTOUT
+  SET MAXCC=0
+  DELETE PROD.FIZZBUZZ.CKPTFILE
+  SET MAXCC=0
+/*
+//ENDFRESH ENDIF
+//STEP010  EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.FIZZBUZZ.RPTOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CTLCARD  DD DSN=PROD.FIZZBUZZ.CTLCARD,DISP=SHR
+//RULEFILE DD DSN=PROD.FIZZBUZZ.RULEFILE,DISP=SHR
+//CKPTFILE DD DSN=PROD.FIZZBUZZ.CKPTFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=54,BLKSIZE=5400)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP010 abending leaves RPTOUT/CKPTFILE in place for a
+//* resubmit - flag it here rather than letting the job end
+//* quietly with the report silently short.
+//IF010    IF (STEP010.ABEND OR STEP010.RC > 4) THEN
+//FLAG010  EXEC PGM=IEFBR14
+//DD1      DD DSN=PROD.FIZZBUZZ.ABEND.FLAG,
+//             DISP=(MOD,CATLG,DELETE),SPACE=(TRK,(1,1))
+//ENDIF010 ENDIF
+//*
+//* A clean completion resolves any earlier abend - clear the flag
+//* so tomorrow's run is treated as a fresh start, not a resume.
+//IF020    IF (STEP010.RC <= 4 AND NOT STEP010.ABEND) THEN
+//CLRFLAG  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.FIZZBUZZ.ABEND.FLAG
+  SET MAXCC=0
+/*
+//ENDIF020 ENDIF
